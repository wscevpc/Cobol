@@ -17,10 +17,62 @@
        FILE-CONTROL.
 
            SELECT OPTIONAL arquivo_covid
-           ASSIGN TO "c.csvw"
+           ASSIGN TO ws_nome_arquivo_covid
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS  MODE IS SEQUENTIAL.
 
+           SELECT OPTIONAL arquivo_parm
+           ASSIGN TO "pandemic_rpt.par"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL arquivo_excecoes
+           ASSIGN TO "rejeitos.csvw"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL arquivo_relatorio
+           ASSIGN TO "pandemic_rpt.lst"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL arquivo_historico
+           ASSIGN TO "pandemic_hist.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS hist_country_code
+           FILE STATUS IS ws_hist_status.
+
+           SELECT OPTIONAL arquivo_csv
+           ASSIGN TO "pandemic_rpt.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL arquivo_populacao
+           ASSIGN TO "populacao.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS pop_country_code
+           FILE STATUS IS ws_pop_status.
+
+           SELECT OPTIONAL arquivo_checkpoint
+           ASSIGN TO "pandemic_rpt.ckpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL
+           FILE STATUS IS ws_ckpt_status.
+
+           SELECT OPTIONAL arquivo_alerta
+           ASSIGN TO "pandemic_rpt.alert"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS  MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL arquivo_estado
+           ASSIGN TO "pandemic_rpt.state"
+           ORGANIZATION IS INDEXED
+           ACCESS  MODE IS DYNAMIC
+           RECORD KEY IS est_country_code
+           FILE STATUS IS ws_estado_status.
+
       *-----------------------------------------------------------------
        DATA DIVISION.
       *
@@ -29,6 +81,59 @@
        FD  arquivo_covid.
        01  fd_record.
            05 rec                      pic X(196).
+      *
+       FD  arquivo_parm.
+       01  fd_parm_record.
+           05 rec_parm                 pic X(100).
+      *
+       FD  arquivo_excecoes.
+       01  fd_excecao_record.
+           05 rec_excecao               pic X(256).
+      *
+       FD  arquivo_relatorio.
+       01  fd_relatorio_record          pic X(195).
+      *
+       FD  arquivo_historico.
+       01  fd_historico_record.
+           05 hist_country_code          pic X(002).
+           05 hist_total_cases           pic 9(009).
+           05 hist_total_fatalidades     pic 9(009).
+           05 hist_total_recuperados     pic 9(009).
+      *
+       FD  arquivo_csv.
+       01  fd_csv_record                 pic X(200).
+      *
+       FD  arquivo_populacao.
+       01  fd_populacao_record.
+           05 pop_country_code           pic X(002).
+           05 pop_populacao               pic 9(011).
+      *
+       FD  arquivo_checkpoint.
+       01  fd_checkpoint_record.
+           05 ckpt_nome_arquivo           pic X(100).
+      *
+       FD  arquivo_alerta.
+       01  fd_alerta_record               pic X(150).
+      *
+       FD  arquivo_estado.
+       01  fd_estado_record.
+           05 est_country_code            pic X(002).
+           05 est_country                 pic X(045).
+           05 est_slug                    pic X(045).
+           05 est_new_cases               pic 9(009).
+           05 est_total_cases             pic 9(009).
+           05 est_fatalidades             pic 9(009).
+           05 est_total_fatalidades       pic 9(009).
+           05 est_recuperados             pic 9(009).
+           05 est_total_recuperados       pic 9(009).
+           05 est_populacao               pic 9(011).
+           05 est_casos_por_100k          pic 9(007)V99.
+           05 est_year                    pic 9(004).
+           05 est_month                   pic 9(002).
+           05 est_day                     pic 9(002).
+           05 est_hour                    pic 9(002).
+           05 est_minute                  pic 9(002).
+           05 est_second                  pic 9(002).
       *
        WORKING-STORAGE SECTION.
       *
@@ -38,6 +143,10 @@
            05 FILLER                 PIC X(025) value "Total".
            05 FILLER                 PIC X(029) value "Total".
            05 FILLER                 PIC X(005) value "Total".
+           05 FILLER                 PIC X(021) value spaces.
+           05 FILLER                 PIC X(014) value "Chg vs Prior".
+           05 FILLER                 PIC X(014) value "Chg vs Prior".
+           05 FILLER                 PIC X(011) value spaces.
       *
        01  Header_2.
            05 FILLER                 PIC X(008) value spaces.
@@ -50,9 +159,25 @@
            05 FILLER                 PIC X(015) value "Recover".
            05 FILLER                 PIC X(015) value "Recover".
            05 FILLER                 PIC X(004) value "Date".
+           05 FILLER                 PIC X(008) value spaces.
+           05 FILLER                 PIC X(014) value "Total Cases".
+           05 FILLER                 PIC X(014) value "Fatalities".
+           05 FILLER                 PIC X(009) value "Per 100k".
       *
        01  Header_3.
-           05 FILLER                 PIC X(144) value all "=".
+           05 FILLER                 PIC X(183) value all "=".
+      *
+       01  Header_Pagina.
+           05 FILLER                 PIC X(060) value
+              "COVID-19 PANDEMIC SUMMARY REPORT".
+           05 FILLER                 PIC X(075) value spaces.
+           05 FILLER                 PIC X(005) value "PAGE ".
+           05 hp_pagina              PIC ZZZ9.
+      *
+       01  ws_controle_pagina.
+           05 ws_pagina_atual         PIC 9(004) value zero.
+           05 ws_linhas_pagina        PIC 9(004) value zero.
+           05 ws_linhas_por_pagina    PIC 9(004) value 60.
       *
        01  Line_1.
            05 ln_country.
@@ -78,22 +203,122 @@
                10 ln_minute          PIC 9(002).
                10 FILLER             PIC X(001) value ":".
                10 ln_second          PIC 9(002).
+           05 FILLER                 PIC X(003) value spaces.
+           05 ln_delta_cases         PIC -ZZZ.ZZZ.ZZ9.
+           05 FILLER                 PIC X(002) value spaces.
+           05 ln_delta_fatalidades   PIC -ZZZ.ZZZ.ZZ9.
+           05 FILLER                 PIC X(002) value spaces.
+           05 ln_casos_por_100k      PIC ZZZZZZ9,99.
+      *
+       01  Line_world_total.
+           05 FILLER                 PIC X(010) value spaces.
+           05 FILLER                 PIC X(040) value "WORLD TOTAL".
+           05 wt_total_cases         PIC ZZZZ.ZZZ.ZZ9.
+           05 FILLER                 PIC X(011) value spaces.
+           05 wt_total_fatalidades   PIC ZZZZ.ZZZ.ZZ9.
+           05 FILLER                 PIC X(015) value spaces.
+           05 wt_total_recuperados   PIC ZZZZ.ZZZ.ZZ9.
       *
        01  ws_eof_sw                 PIC X(001) value "n".
            88 eof_sw                 value "y".
            88 not_eof_sw             value "n".
+      *
+       01  ws_parm_eof_sw            PIC X(001) value "n".
+           88 parm_eof_sw            value "y".
+           88 parm_not_eof_sw        value "n".
+      *
+       01  ws_world_totals.
+           05 ws_world_cases         PIC 9(010) value zeros.
+           05 ws_world_fatalidades   PIC 9(010) value zeros.
+           05 ws_world_recuperados   PIC 9(010) value zeros.
+      *
+       01  ws_rec_sw                 PIC X(001) value "Y".
+           88 rec_valido             value "Y".
+           88 rec_invalido           value "N".
+      *
+       01  ws_rejeitos_totais        PIC 9(006) value zero.
+      *
+       01  ws_linha_excecao.
+           05 FILLER                  PIC X(019) value
+              "** REJECTED REC ** ".
+           05 exc_motivo              PIC X(040).
+           05 FILLER                  PIC X(001) value spaces.
+           05 exc_rec                 PIC X(196).
+      *
+       01  Header_excecoes.
+           05 FILLER                  PIC X(022) value
+              "REJECTED RECORD COUNT:".
+           05 exc_total_rejeitos      PIC ZZZ.ZZ9.
+      *
+       01  ws_hist_status               PIC X(002) value "00".
+           88 hist_ok                    value "00".
+           88 hist_nao_encontrado        value "23".
+           88 hist_arquivo_inexistente   value "35".
+      *
+       01  ws_pop_status                 PIC X(002) value "00".
+           88 pop_ok                     value "00".
+           88 pop_nao_encontrado         value "23".
+           88 pop_arquivo_inexistente    value "35".
+      *
+       01  ws_estado_status              PIC X(002) value "00".
+           88 estado_ok                  value "00".
+           88 estado_nao_encontrado      value "23".
+           88 estado_arquivo_inexistente value "35".
+      *
+       01  ws_estado_eof_sw              PIC X(001) value "n".
+           88 estado_eof_sw              value "y".
+           88 estado_not_eof_sw          value "n".
+      *
+       01  ws_usar_populacao             PIC X(001) value "Y".
+           88 usar_populacao_sw          value "Y".
+      *
+       01  ws_nome_arquivo_covid         PIC X(100) value "c.csvw".
+      *
+       01  ws_lista_arquivos.
+           05 ws_total_arquivos          PIC 9(004) value zero.
+           05 ws_arq_nome OCCURS 30 TIMES PIC X(100).
+           05 ws_arq_pos                 PIC 9(004).
+           05 ws_arq_tok                 PIC X(100).
+      *
+       01  ws_arq_idx                    PIC 9(004).
+      *
+       01  ws_checkpoint.
+           05 ws_ckpt_total              PIC 9(004) value zero.
+           05 ws_ckpt_nome OCCURS 30 TIMES PIC X(100).
+      *
+       01  ws_ckpt_idx                   PIC 9(004).
+      *
+       01  ws_ckpt_eof_sw                PIC X(001) value "n".
+           88 ckpt_eof_sw                value "y".
+           88 ckpt_not_eof_sw            value "n".
+      *
+       01  ws_ckpt_status                PIC X(002) value "00".
+           88 ckpt_arquivo_inexistente   value "05" "35".
+      *
+       01  ws_arq_processado             PIC X(001) value "N".
+           88 arq_ja_processado          value "Y".
+      *
+       01  ws_campos_brutos.
+           05 crua_new_cases           PIC X(009).
+           05 crua_total_cases         PIC X(009).
+           05 crua_fatalidades         PIC X(009).
+           05 crua_total_fatalidades   PIC X(009).
+           05 crua_recuperados         PIC X(009).
+           05 crua_total_recuperados   PIC X(009).
       *
        01 ws_rec.
            05 country_rec.
                10 rec_country        PIC X(045) VALUE SPACES.
                10 rec_country_code   PIC X(002).
                10 rec_slug           PIC X(045).
-           05 rec_new_cases          PIC ZZZZ.ZZZ.ZZ9.
-           05 rec_total_cases        PIC ZZZZ.ZZZ.ZZ9.
-           05 rec_fatalidades        PIC ZZZZ.ZZZ.ZZ9.
-           05 rec_total_fatalidades  PIC ZZZZ.ZZZ.ZZ9.
-           05 rec_recuperados        PIC ZZZZ.ZZZ.ZZ9.
-           05 rec_total_recuperados  PIC ZZZZ.ZZZ.ZZ9.
+           05 rec_new_cases          PIC 9(009).
+           05 rec_total_cases        PIC 9(009).
+           05 rec_fatalidades        PIC 9(009).
+           05 rec_total_fatalidades  PIC 9(009).
+           05 rec_recuperados        PIC 9(009).
+           05 rec_total_recuperados  PIC 9(009).
+           05 rec_populacao          PIC 9(011).
+           05 rec_casos_por_100k     PIC 9(007)V99.
            05 rec_date.
                10 rec_year           PIC 9(004).
                10 FILLER             PIC X(001) value "/".
@@ -107,60 +332,815 @@
                10 FILLER             PIC X(001) value ":".
                10 rec_second         PIC 9(002).
                10 rec_z              PIC X(001).
+      *
+       01  ws_parametros.
+           05 ws_sort_by_cases       PIC X(001) value "N".
+              88 sort_by_cases_sw    value "Y".
+           05 ws_parm_key            PIC X(020).
+           05 ws_parm_value          PIC X(079).
+      *
+       01  ws_filtro.
+           05 ws_min_casos           PIC 9(009) value zero.
+           05 ws_usar_filtro_minimo  PIC X(001) value "N".
+              88 usar_filtro_minimo_sw value "Y".
+           05 ws_usar_watchlist      PIC X(001) value "N".
+              88 usar_watchlist_sw   value "Y".
+           05 ws_total_watchlist     PIC 9(004) value zero.
+           05 ws_watchlist OCCURS 50 TIMES PIC X(002).
+           05 ws_wl_idx              PIC 9(004).
+           05 ws_wl_pos              PIC 9(004).
+           05 ws_wl_tok              PIC X(010).
+           05 ws_imprimir_sw         PIC X(001) value "Y".
+              88 imprimir_pais       value "Y".
+              88 nao_imprimir_pais   value "N".
+      *
+       01  ws_tabela_paises.
+           05 ws_total_paises        PIC 9(004) value zero.
+           05 ws_pais OCCURS 300 TIMES.
+               10 tp_country           PIC X(045).
+               10 tp_country_code      PIC X(002).
+               10 tp_slug              PIC X(045).
+               10 tp_new_cases         PIC 9(009).
+               10 tp_total_cases       PIC 9(009).
+               10 tp_fatalidades       PIC 9(009).
+               10 tp_total_fatalidades PIC 9(009).
+               10 tp_recuperados       PIC 9(009).
+               10 tp_total_recuperados PIC 9(009).
+               10 tp_populacao         PIC 9(011).
+               10 tp_casos_por_100k    PIC 9(007)V99.
+               10 tp_year              PIC 9(004).
+               10 tp_month             PIC 9(002).
+               10 tp_day               PIC 9(002).
+               10 tp_hour              PIC 9(002).
+               10 tp_minute            PIC 9(002).
+               10 tp_second            PIC 9(002).
+      *
+       01  ws_pais_swap.
+           05 sw_country               PIC X(045).
+           05 sw_country_code          PIC X(002).
+           05 sw_slug                  PIC X(045).
+           05 sw_new_cases             PIC 9(009).
+           05 sw_total_cases           PIC 9(009).
+           05 sw_fatalidades           PIC 9(009).
+           05 sw_total_fatalidades     PIC 9(009).
+           05 sw_recuperados           PIC 9(009).
+           05 sw_total_recuperados     PIC 9(009).
+           05 sw_populacao             PIC 9(011).
+           05 sw_casos_por_100k        PIC 9(007)V99.
+           05 sw_year                  PIC 9(004).
+           05 sw_month                 PIC 9(002).
+           05 sw_day                   PIC 9(002).
+           05 sw_hour                  PIC 9(002).
+           05 sw_minute                PIC 9(002).
+           05 sw_second                PIC 9(002).
+      *
+       01  ws_sort_idx.
+           05 ws_idx                   PIC 9(004).
+           05 ws_i                     PIC 9(004).
+           05 ws_j                     PIC 9(004).
+           05 ws_max_idx                PIC 9(004).
+           05 ws_pos_pais               PIC 9(004).
+           05 ws_pais_achado            PIC X(001) value "N".
+              88 pais_encontrado        value "Y".
+      *
+       01  ws_historico_calc.
+           05 ws_delta_cases           PIC S9(009) value zero.
+           05 ws_delta_fatalidades     PIC S9(009) value zero.
+      *
+       01  ws_alerta.
+           05 ws_alert_threshold       PIC 9(009) value zero.
+           05 ws_usar_alerta           PIC X(001) value "N".
+              88 usar_alerta_sw        value "Y".
+      *
+       01  Header_csv.
+           05 FILLER PIC X(043) value
+              "Country,Country Code,New Cases,Total Cases,".
+           05 FILLER PIC X(032) value
+              "New Fatalities,Total Fatalities,".
+           05 FILLER PIC X(029) value
+              "New Recovered,Total Recovered".
+      *
+       01  ws_csv_edit.
+           05 csv_new_cases            PIC Z(008)9.
+           05 csv_total_cases          PIC Z(008)9.
+           05 csv_fatalidades          PIC Z(008)9.
+           05 csv_total_fatalidades    PIC Z(008)9.
+           05 csv_recuperados          PIC Z(008)9.
+           05 csv_total_recuperados    PIC Z(008)9.
+      *
+       01  Linha_csv                   PIC X(200).
+      *
+       01  Header_alerta.
+           05 FILLER PIC X(060) value
+              "Country,Country Code,Delta Cases,Delta Fatal,Reason".
+      *
+       01  ws_alerta_edit.
+           05 alr_delta_cases          PIC -(008)9.
+           05 alr_delta_fatalidades    PIC -(008)9.
+      *
+       01  Linha_alerta                PIC X(150).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
       *
        MAIN-PROCEDURE.
 
-           OPEN INPUT arquivo_covid.
+           PERFORM inicializar.
 
-           DISPLAY Header_1.
-           DISPLAY Header_2.
-           DISPLAY Header_3.
+           PERFORM processar_lista_arquivos
+               VARYING ws_arq_idx FROM 1 BY 1
+               UNTIL ws_arq_idx > ws_total_arquivos.
 
-           PERFORM LER.
-           PERFORM processar_arquivo UNTIL eof_sw.
+           PERFORM calcular_totais_mundiais.
+
+           IF sort_by_cases_sw
+               PERFORM ordenar_tabela
+           END-IF.
+
+           PERFORM imprimir_cabecalho.
 
-           CLOSE arquivo_covid.
+           PERFORM processar_arquivo
+               VARYING ws_idx FROM 1 BY 1
+               UNTIL ws_idx > ws_total_paises.
+
+           move ws_world_cases to wt_total_cases.
+           move ws_world_fatalidades to wt_total_fatalidades.
+           move ws_world_recuperados to wt_total_recuperados.
+           WRITE fd_relatorio_record FROM Line_world_total.
+
+           PERFORM limpar_checkpoint.
+           PERFORM finalizar.
 
            STOP RUN.
       *
-       processar_arquivo.
-           DISPLAY Line_1.
+       inicializar.
+           PERFORM abrir_historico.
+           PERFORM abrir_populacao.
+           PERFORM abrir_estado.
+           PERFORM ler_parametros.
+           PERFORM ler_checkpoint.
+           IF ws_ckpt_total > 0
+               DISPLAY "RESTART: prior run stopped after fully loading "
+                   ws_ckpt_total " of " ws_total_arquivos
+                   " file(s); resuming from the saved country totals "
+                   "instead of re-reading them."
+               PERFORM carregar_estado
+           END-IF.
+           PERFORM abrir_arquivos_saida.
+      *
+       abrir_arquivos_saida.
+           OPEN OUTPUT arquivo_excecoes.
+           OPEN OUTPUT arquivo_relatorio.
+           OPEN OUTPUT arquivo_csv.
+           WRITE fd_csv_record FROM Header_csv.
+           IF usar_alerta_sw
+               OPEN OUTPUT arquivo_alerta
+               WRITE fd_alerta_record FROM Header_alerta
+           END-IF.
+      *
+       abrir_historico.
+           OPEN I-O arquivo_historico.
+           IF hist_arquivo_inexistente
+               OPEN OUTPUT arquivo_historico
+               CLOSE arquivo_historico
+               OPEN I-O arquivo_historico
+           END-IF.
+      *
+       abrir_populacao.
+           OPEN INPUT arquivo_populacao.
+           IF pop_arquivo_inexistente
+               move "N" to ws_usar_populacao
+           END-IF.
+      *
+       abrir_estado.
+           OPEN I-O arquivo_estado.
+           IF estado_arquivo_inexistente
+               OPEN OUTPUT arquivo_estado
+               CLOSE arquivo_estado
+               OPEN I-O arquivo_estado
+           END-IF.
+      *
+       ler_checkpoint.
+           move zero to ws_ckpt_total.
+           move "n" to ws_ckpt_eof_sw.
+
+           OPEN INPUT arquivo_checkpoint.
+           IF NOT ckpt_arquivo_inexistente
+               PERFORM UNTIL ckpt_eof_sw
+                   READ arquivo_checkpoint
+                       AT END move "y" to ws_ckpt_eof_sw
+                   END-READ
+                   IF ckpt_not_eof_sw AND ws_ckpt_total < 30
+                       add 1 to ws_ckpt_total
+                       move ckpt_nome_arquivo to
+                           ws_ckpt_nome(ws_ckpt_total)
+                   END-IF
+               END-PERFORM
+           END-IF.
+           CLOSE arquivo_checkpoint.
+      *
+       processar_lista_arquivos.
+           PERFORM verificar_arquivo_processado.
+
+           IF NOT arq_ja_processado
+               move ws_arq_nome(ws_arq_idx) to ws_nome_arquivo_covid
+               move "n" to ws_eof_sw
+               OPEN INPUT arquivo_covid
+               PERFORM LER
+               PERFORM carregar_paises UNTIL eof_sw
+               CLOSE arquivo_covid
+               PERFORM gravar_estado_tabela
+               PERFORM gravar_checkpoint
+           END-IF.
+      *
+       verificar_arquivo_processado.
+           move "N" to ws_arq_processado.
+
+           PERFORM VARYING ws_ckpt_idx FROM 1 BY 1
+               UNTIL ws_ckpt_idx > ws_ckpt_total
+               IF ws_arq_nome(ws_arq_idx) = ws_ckpt_nome(ws_ckpt_idx)
+                   move "Y" to ws_arq_processado
+               END-IF
+           END-PERFORM.
+      *
+       carregar_estado.
+      * Rebuilds the in-memory country table from the last
+      * successfully-checkpointed run's saved totals, so a restart
+      * does not need to re-read the input files it already finished
+      * processing before the interruption.
+           move low-values to est_country_code.
+           move "n" to ws_estado_eof_sw.
+           START arquivo_estado KEY >= est_country_code
+               INVALID KEY move "y" to ws_estado_eof_sw
+           END-START.
+
+           PERFORM UNTIL estado_eof_sw
+               READ arquivo_estado NEXT RECORD
+                   AT END move "y" to ws_estado_eof_sw
+               END-READ
+               IF estado_not_eof_sw
+                   move est_country_code      to rec_country_code
+                   move est_country           to rec_country
+                   move est_slug              to rec_slug
+                   move est_new_cases         to rec_new_cases
+                   move est_total_cases       to rec_total_cases
+                   move est_fatalidades       to rec_fatalidades
+                   move est_total_fatalidades to rec_total_fatalidades
+                   move est_recuperados       to rec_recuperados
+                   move est_total_recuperados to rec_total_recuperados
+                   move est_populacao         to rec_populacao
+                   move est_casos_por_100k    to rec_casos_por_100k
+                   move est_year              to rec_year
+                   move est_month             to rec_month
+                   move est_day               to rec_day
+                   move est_hour              to rec_hour
+                   move est_minute            to rec_minute
+                   move est_second            to rec_second
+                   PERFORM atualizar_tabela_pais
+               END-IF
+           END-PERFORM.
+      *
+       gravar_estado_tabela.
+      * Persists the whole in-memory table after each file so a crash
+      * before the next checkpoint write still leaves a recoverable
+      * snapshot of everything loaded so far.
+           PERFORM VARYING ws_idx FROM 1 BY 1
+               UNTIL ws_idx > ws_total_paises
+               move tp_country_code(ws_idx)      to est_country_code
+               move tp_country(ws_idx)           to est_country
+               move tp_slug(ws_idx)              to est_slug
+               move tp_new_cases(ws_idx)         to est_new_cases
+               move tp_total_cases(ws_idx)       to est_total_cases
+               move tp_fatalidades(ws_idx)       to est_fatalidades
+               move tp_total_fatalidades(ws_idx)
+                   to est_total_fatalidades
+               move tp_recuperados(ws_idx)       to est_recuperados
+               move tp_total_recuperados(ws_idx)
+                   to est_total_recuperados
+               move tp_populacao(ws_idx)         to est_populacao
+               move tp_casos_por_100k(ws_idx)    to est_casos_por_100k
+               move tp_year(ws_idx)              to est_year
+               move tp_month(ws_idx)             to est_month
+               move tp_day(ws_idx)               to est_day
+               move tp_hour(ws_idx)              to est_hour
+               move tp_minute(ws_idx)            to est_minute
+               move tp_second(ws_idx)            to est_second
+               WRITE fd_estado_record
+                   INVALID KEY REWRITE fd_estado_record
+               END-WRITE
+           END-PERFORM.
+      *
+       gravar_checkpoint.
+           IF ws_ckpt_total < 30
+               add 1 to ws_ckpt_total
+               move ws_arq_nome(ws_arq_idx) to
+                   ws_ckpt_nome(ws_ckpt_total)
+           END-IF.
+
+           move ws_arq_nome(ws_arq_idx) to ckpt_nome_arquivo.
+           OPEN EXTEND arquivo_checkpoint.
+           WRITE fd_checkpoint_record.
+           CLOSE arquivo_checkpoint.
+      *
+       limpar_checkpoint.
+      * A fully successful run no longer needs the crash-recovery
+      * trail, so both the checkpoint and the saved-state snapshot are
+      * cleared; the next run starts this bookkeeping from scratch.
+           move zero to ws_ckpt_total.
+           OPEN OUTPUT arquivo_checkpoint.
+           CLOSE arquivo_checkpoint.
+           CLOSE arquivo_estado.
+           OPEN OUTPUT arquivo_estado.
+           CLOSE arquivo_estado.
+      *
+       finalizar.
+           IF ws_rejeitos_totais > 0
+               move ws_rejeitos_totais to exc_total_rejeitos
+               WRITE fd_excecao_record FROM Header_excecoes
+           END-IF.
+           CLOSE arquivo_excecoes.
+           CLOSE arquivo_relatorio.
+           CLOSE arquivo_historico.
+           CLOSE arquivo_csv.
+           IF usar_populacao_sw
+               CLOSE arquivo_populacao
+           END-IF.
+           IF usar_alerta_sw
+               CLOSE arquivo_alerta
+           END-IF.
+      *
+       imprimir_cabecalho.
+           add 1 to ws_pagina_atual.
+           move ws_pagina_atual to hp_pagina.
+           WRITE fd_relatorio_record FROM Header_Pagina.
+           WRITE fd_relatorio_record FROM Header_1.
+           WRITE fd_relatorio_record FROM Header_2.
+           WRITE fd_relatorio_record FROM Header_3.
+           move zero to ws_linhas_pagina.
+      *
+       ler_parametros.
+           OPEN INPUT arquivo_parm.
+           PERFORM ler_parametro_linha UNTIL parm_eof_sw.
+           CLOSE arquivo_parm.
+
+           IF ws_total_arquivos = 0
+               move 1 to ws_total_arquivos
+               move "c.csvw" to ws_arq_nome(1)
+           END-IF.
+      *
+       ler_parametro_linha.
+           READ arquivo_parm
+           AT END move "y" to ws_parm_eof_sw
+           END-READ.
+
+           IF parm_not_eof_sw
+               UNSTRING
+                   rec_parm DELIMITED BY "="
+               INTO
+                   ws_parm_key
+                   ws_parm_value
+               END-UNSTRING
+
+               EVALUATE ws_parm_key
+                   WHEN "SORTBYCASES"
+                       IF ws_parm_value(1:1) = "Y"
+                           move "Y" to ws_sort_by_cases
+                       END-IF
+                   WHEN "MINCASES"
+                       move FUNCTION NUMVAL(
+                           FUNCTION TRIM(ws_parm_value))
+                           to ws_min_casos
+                       move "Y" to ws_usar_filtro_minimo
+                   WHEN "COUNTRYLIST"
+                       PERFORM carregar_watchlist
+                       move "Y" to ws_usar_watchlist
+                   WHEN "INPUTLIST"
+                       PERFORM carregar_lista_arquivos
+                   WHEN "ALERTTHRESHOLD"
+                       move FUNCTION NUMVAL(
+                           FUNCTION TRIM(ws_parm_value))
+                           to ws_alert_threshold
+                       move "Y" to ws_usar_alerta
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+      *
+       carregar_lista_arquivos.
+           move 1 to ws_arq_pos.
+           move zero to ws_total_arquivos.
+
+           PERFORM UNTIL ws_arq_pos > LENGTH OF ws_parm_value
+               move spaces to ws_arq_tok
+               UNSTRING ws_parm_value DELIMITED BY ","
+                   INTO ws_arq_tok
+                   WITH POINTER ws_arq_pos
+               END-UNSTRING
+
+               IF FUNCTION TRIM(ws_arq_tok) NOT = spaces
+               AND ws_total_arquivos < 30
+                   add 1 to ws_total_arquivos
+                   move FUNCTION TRIM(ws_arq_tok)
+                       to ws_arq_nome(ws_total_arquivos)
+               END-IF
+           END-PERFORM.
+      *
+       carregar_watchlist.
+           move 1 to ws_wl_pos.
+           move zero to ws_total_watchlist.
+
+           PERFORM UNTIL ws_wl_pos > LENGTH OF ws_parm_value
+               move spaces to ws_wl_tok
+               UNSTRING ws_parm_value DELIMITED BY ","
+                   INTO ws_wl_tok
+                   WITH POINTER ws_wl_pos
+               END-UNSTRING
+
+               IF FUNCTION TRIM(ws_wl_tok) NOT = spaces
+               AND ws_total_watchlist < 50
+                   add 1 to ws_total_watchlist
+                   move FUNCTION TRIM(ws_wl_tok)
+                       to ws_watchlist(ws_total_watchlist)
+               END-IF
+           END-PERFORM.
+      *
+       carregar_paises.
+           IF rec_valido
+               PERFORM atualizar_tabela_pais
+           END-IF.
+
            PERFORM LER.
+      *
+       atualizar_tabela_pais.
+           PERFORM localizar_pais
+
+           IF NOT pais_encontrado AND ws_total_paises < 300
+               add 1 to ws_total_paises
+               move ws_total_paises to ws_pos_pais
+               move "Y" to ws_pais_achado
+           END-IF
+
+           IF pais_encontrado
+               move rec_country to tp_country(ws_pos_pais)
+               move rec_country_code to
+                   tp_country_code(ws_pos_pais)
+               move rec_slug to tp_slug(ws_pos_pais)
+               move rec_new_cases to tp_new_cases(ws_pos_pais)
+               move rec_total_cases to
+                   tp_total_cases(ws_pos_pais)
+               move rec_fatalidades to
+                   tp_fatalidades(ws_pos_pais)
+               move rec_total_fatalidades to
+                   tp_total_fatalidades(ws_pos_pais)
+               move rec_recuperados to
+                   tp_recuperados(ws_pos_pais)
+               move rec_total_recuperados to
+                   tp_total_recuperados(ws_pos_pais)
+               move rec_populacao to
+                   tp_populacao(ws_pos_pais)
+               move rec_casos_por_100k to
+                   tp_casos_por_100k(ws_pos_pais)
+               move rec_year to tp_year(ws_pos_pais)
+               move rec_month to tp_month(ws_pos_pais)
+               move rec_day to tp_day(ws_pos_pais)
+               move rec_hour to tp_hour(ws_pos_pais)
+               move rec_minute to tp_minute(ws_pos_pais)
+               move rec_second to tp_second(ws_pos_pais)
+           END-IF.
+      *
+       localizar_pais.
+           move "N" to ws_pais_achado.
+           move zero to ws_pos_pais.
+
+           PERFORM VARYING ws_i FROM 1 BY 1
+               UNTIL ws_i > ws_total_paises
+               IF tp_country_code(ws_i) = rec_country_code
+                   move "Y" to ws_pais_achado
+                   move ws_i to ws_pos_pais
+               END-IF
+           END-PERFORM.
+      *
+       calcular_totais_mundiais.
+           move zero to ws_world_cases.
+           move zero to ws_world_fatalidades.
+           move zero to ws_world_recuperados.
+
+           PERFORM VARYING ws_idx FROM 1 BY 1
+               UNTIL ws_idx > ws_total_paises
+               add tp_total_cases(ws_idx) to ws_world_cases
+               add tp_total_fatalidades(ws_idx) to ws_world_fatalidades
+               add tp_total_recuperados(ws_idx) to ws_world_recuperados
+           END-PERFORM.
+      *
+       ordenar_tabela.
+           PERFORM VARYING ws_i FROM 1 BY 1
+               UNTIL ws_i >= ws_total_paises
+
+               move ws_i to ws_max_idx
+               compute ws_j = ws_i + 1
+
+               PERFORM UNTIL ws_j > ws_total_paises
+                   IF tp_total_cases(ws_j) > tp_total_cases(ws_max_idx)
+                       move ws_j to ws_max_idx
+                   END-IF
+                   add 1 to ws_j
+               END-PERFORM
+
+               IF ws_max_idx NOT = ws_i
+                   move tp_country(ws_i)           to sw_country
+                   move tp_country_code(ws_i)      to sw_country_code
+                   move tp_slug(ws_i)               to sw_slug
+                   move tp_new_cases(ws_i)          to sw_new_cases
+                   move tp_total_cases(ws_i)        to sw_total_cases
+                   move tp_fatalidades(ws_i)        to sw_fatalidades
+                   move tp_total_fatalidades(ws_i)
+                       to sw_total_fatalidades
+                   move tp_recuperados(ws_i)        to sw_recuperados
+                   move tp_total_recuperados(ws_i)
+                       to sw_total_recuperados
+                   move tp_populacao(ws_i)          to sw_populacao
+                   move tp_casos_por_100k(ws_i)
+                       to sw_casos_por_100k
+                   move tp_year(ws_i)               to sw_year
+                   move tp_month(ws_i)              to sw_month
+                   move tp_day(ws_i)                to sw_day
+                   move tp_hour(ws_i)               to sw_hour
+                   move tp_minute(ws_i)             to sw_minute
+                   move tp_second(ws_i)             to sw_second
+
+                   move tp_country(ws_max_idx)      to tp_country(ws_i)
+                   move tp_country_code(ws_max_idx)
+                       to tp_country_code(ws_i)
+                   move tp_slug(ws_max_idx)          to tp_slug(ws_i)
+                   move tp_new_cases(ws_max_idx)
+                       to tp_new_cases(ws_i)
+                   move tp_total_cases(ws_max_idx)
+                       to tp_total_cases(ws_i)
+                   move tp_fatalidades(ws_max_idx)
+                       to tp_fatalidades(ws_i)
+                   move tp_total_fatalidades(ws_max_idx)
+                       to tp_total_fatalidades(ws_i)
+                   move tp_recuperados(ws_max_idx)
+                       to tp_recuperados(ws_i)
+                   move tp_total_recuperados(ws_max_idx)
+                       to tp_total_recuperados(ws_i)
+                   move tp_populacao(ws_max_idx)
+                       to tp_populacao(ws_i)
+                   move tp_casos_por_100k(ws_max_idx)
+                       to tp_casos_por_100k(ws_i)
+                   move tp_year(ws_max_idx)          to tp_year(ws_i)
+                   move tp_month(ws_max_idx)         to tp_month(ws_i)
+                   move tp_day(ws_max_idx)           to tp_day(ws_i)
+                   move tp_hour(ws_max_idx)          to tp_hour(ws_i)
+                   move tp_minute(ws_max_idx)        to tp_minute(ws_i)
+                   move tp_second(ws_max_idx)        to tp_second(ws_i)
+
+                   move sw_country           to tp_country(ws_max_idx)
+                   move sw_country_code
+                       to tp_country_code(ws_max_idx)
+                   move sw_slug               to tp_slug(ws_max_idx)
+                   move sw_new_cases
+                       to tp_new_cases(ws_max_idx)
+                   move sw_total_cases
+                       to tp_total_cases(ws_max_idx)
+                   move sw_fatalidades
+                       to tp_fatalidades(ws_max_idx)
+                   move sw_total_fatalidades
+                       to tp_total_fatalidades(ws_max_idx)
+                   move sw_recuperados
+                       to tp_recuperados(ws_max_idx)
+                   move sw_total_recuperados
+                       to tp_total_recuperados(ws_max_idx)
+                   move sw_populacao
+                       to tp_populacao(ws_max_idx)
+                   move sw_casos_por_100k
+                       to tp_casos_por_100k(ws_max_idx)
+                   move sw_year               to tp_year(ws_max_idx)
+                   move sw_month              to tp_month(ws_max_idx)
+                   move sw_day                to tp_day(ws_max_idx)
+                   move sw_hour               to tp_hour(ws_max_idx)
+                   move sw_minute             to tp_minute(ws_max_idx)
+                   move sw_second             to tp_second(ws_max_idx)
+               END-IF
+           END-PERFORM.
+      *
+       processar_arquivo.
+           PERFORM calcular_historico.
+           PERFORM verificar_alerta.
+           PERFORM decidir_impressao.
+
+           IF imprimir_pais
+               IF ws_linhas_pagina >= ws_linhas_por_pagina
+                   PERFORM imprimir_cabecalho
+               END-IF
+
+               move tp_country(ws_idx) to country_ln
+               move tp_country_code(ws_idx) to ln_country_code
+               move tp_new_cases(ws_idx) to ln_new_cases
+               move tp_total_cases(ws_idx) to ln_total_cases
+               move tp_fatalidades(ws_idx) to ln_fatalidades
+               move tp_total_fatalidades(ws_idx) to ln_total_fatalidades
+               move tp_recuperados(ws_idx) to ln_recuperados
+               move tp_total_recuperados(ws_idx) to ln_total_recuperados
+               move tp_year(ws_idx) to ln_year
+               move tp_month(ws_idx) to ln_month
+               move tp_day(ws_idx) to ln_day
+               move tp_hour(ws_idx) to ln_hour
+               move tp_minute(ws_idx) to ln_minute
+               move tp_second(ws_idx) to ln_second
+               move ws_delta_cases to ln_delta_cases
+               move ws_delta_fatalidades to ln_delta_fatalidades
+               move tp_casos_por_100k(ws_idx) to ln_casos_por_100k
+
+               WRITE fd_relatorio_record FROM Line_1
+               add 1 to ws_linhas_pagina
+
+               PERFORM gravar_csv
+           END-IF.
+      *
+       gravar_csv.
+           move tp_new_cases(ws_idx)          to csv_new_cases.
+           move tp_total_cases(ws_idx)        to csv_total_cases.
+           move tp_fatalidades(ws_idx)        to csv_fatalidades.
+           move tp_total_fatalidades(ws_idx)  to csv_total_fatalidades.
+           move tp_recuperados(ws_idx)        to csv_recuperados.
+           move tp_total_recuperados(ws_idx)  to csv_total_recuperados.
+
+           move spaces to Linha_csv.
+
+           STRING
+               FUNCTION TRIM(tp_country(ws_idx))   DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               tp_country_code(ws_idx)             DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_new_cases)         DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_total_cases)       DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_fatalidades)       DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_total_fatalidades) DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_recuperados)       DELIMITED BY SIZE
+               ","                                 DELIMITED BY SIZE
+               FUNCTION TRIM(csv_total_recuperados) DELIMITED BY SIZE
+               INTO Linha_csv
+           END-STRING.
+
+           WRITE fd_csv_record FROM Linha_csv.
+      *
+       decidir_impressao.
+           set imprimir_pais to true.
+
+           IF usar_filtro_minimo_sw
+           AND tp_total_cases(ws_idx) < ws_min_casos
+               set nao_imprimir_pais to true
+           END-IF.
+
+           IF usar_watchlist_sw
+               set nao_imprimir_pais to true
+               PERFORM VARYING ws_wl_idx FROM 1 BY 1
+                   UNTIL ws_wl_idx > ws_total_watchlist
+                   IF tp_country_code(ws_idx) = ws_watchlist(ws_wl_idx)
+                       set imprimir_pais to true
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+       calcular_historico.
+      * Known limitation: ws_tabela_paises keeps one row per country
+      * (the most recently loaded file wins - see atualizar_tabela_pais)
+      * so when INPUTLIST catches up several missed days in one run,
+      * the delta below is against the LAST file loaded for a country,
+      * not necessarily the very next day after the history file's
+      * prior totals - a multi-day change, not a single day's. A
+      * genuine spike on an intermediate day of a multi-file catch-up
+      * run is not isolated and could be averaged away. Accepted here
+      * because req009's alert is meant for the normal one-file-a-day
+      * case; true per-day spike detection during a catch-up run would
+      * need the alert check moved into the per-record load loop
+      * instead of this once-per-country pass after everything loads.
+           move zero to ws_delta_cases.
+           move zero to ws_delta_fatalidades.
+
+           move tp_country_code(ws_idx) to hist_country_code.
+           READ arquivo_historico KEY IS hist_country_code
+               INVALID KEY set hist_nao_encontrado to true
+           END-READ.
+
+           IF hist_ok
+               compute ws_delta_cases =
+                   tp_total_cases(ws_idx) - hist_total_cases
+               compute ws_delta_fatalidades =
+                   tp_total_fatalidades(ws_idx) - hist_total_fatalidades
+               move tp_total_cases(ws_idx)        to hist_total_cases
+               move tp_total_fatalidades(ws_idx)
+                   to hist_total_fatalidades
+               move tp_total_recuperados(ws_idx)
+                   to hist_total_recuperados
+               REWRITE fd_historico_record
+           ELSE
+               move tp_country_code(ws_idx)       to hist_country_code
+               move tp_total_cases(ws_idx)        to hist_total_cases
+               move tp_total_fatalidades(ws_idx)
+                   to hist_total_fatalidades
+               move tp_total_recuperados(ws_idx)
+                   to hist_total_recuperados
+               WRITE fd_historico_record
+           END-IF.
+      *
+       verificar_alerta.
+           IF usar_alerta_sw AND hist_ok
+           AND (ws_delta_cases > ws_alert_threshold
+               OR ws_delta_fatalidades > ws_alert_threshold)
+               move ws_delta_cases to alr_delta_cases
+               move ws_delta_fatalidades to alr_delta_fatalidades
+               move spaces to Linha_alerta
+               STRING
+                   FUNCTION TRIM(tp_country(ws_idx)) DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   tp_country_code(ws_idx)       DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(alr_delta_cases) DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   FUNCTION TRIM(alr_delta_fatalidades)
+                                                  DELIMITED BY SIZE
+                   ","                           DELIMITED BY SIZE
+                   "SPIKE THRESHOLD EXCEEDED"     DELIMITED BY SIZE
+                   INTO Linha_alerta
+               END-STRING
+               WRITE fd_alerta_record FROM Linha_alerta
+           END-IF.
       *
        LER.
            READ arquivo_covid
            AT END move "y" to ws_eof_sw.
 
-           UNSTRING
-               rec DELIMITED BY ';'
-           INTO
-               rec_country
-               rec_country_code
-               rec_slug
-               rec_new_cases
-               rec_total_cases
-               rec_fatalidades
-               rec_total_fatalidades
-               rec_recuperados
-               rec_total_recuperados
-               rec_date
-           END-UNSTRING.
-
-           move rec_country to country_ln.
-           move rec_country_code to ln_country_code.
-           move rec_new_cases to ln_new_cases.
-           move rec_total_cases to ln_total_cases.
-           move rec_fatalidades to ln_fatalidades.
-           move rec_total_fatalidades to ln_total_fatalidades.
-           move rec_recuperados to ln_recuperados.
-           move rec_total_recuperados to ln_total_recuperados.
-           move rec_year to ln_year.
-           move rec_month to ln_month.
-           move rec_day to ln_day.
-           move rec_hour to ln_hour.
-           move rec_minute to ln_minute.
-           move rec_second to ln_second.
+           IF not_eof_sw
+               UNSTRING
+                   rec DELIMITED BY ';'
+               INTO
+                   rec_country
+                   rec_country_code
+                   rec_slug
+                   crua_new_cases
+                   crua_total_cases
+                   crua_fatalidades
+                   crua_total_fatalidades
+                   crua_recuperados
+                   crua_total_recuperados
+                   rec_date
+               END-UNSTRING
+
+               PERFORM validar_registro
+           END-IF.
+      *
+       validar_registro.
+           set rec_valido to true.
+
+           IF crua_new_cases = spaces
+           OR crua_total_cases = spaces
+           OR crua_fatalidades = spaces
+           OR crua_total_fatalidades = spaces
+           OR crua_recuperados = spaces
+           OR crua_total_recuperados = spaces
+           OR FUNCTION TRIM(crua_new_cases) NOT NUMERIC
+           OR FUNCTION TRIM(crua_total_cases) NOT NUMERIC
+           OR FUNCTION TRIM(crua_fatalidades) NOT NUMERIC
+           OR FUNCTION TRIM(crua_total_fatalidades) NOT NUMERIC
+           OR FUNCTION TRIM(crua_recuperados) NOT NUMERIC
+           OR FUNCTION TRIM(crua_total_recuperados) NOT NUMERIC
+               set rec_invalido to true
+               add 1 to ws_rejeitos_totais
+               move "NON-NUMERIC COUNT FIELD"  to exc_motivo
+               move rec                        to exc_rec
+               WRITE fd_excecao_record FROM ws_linha_excecao
+           ELSE
+               move crua_new_cases           to rec_new_cases
+               move crua_total_cases         to rec_total_cases
+               move crua_fatalidades         to rec_fatalidades
+               move crua_total_fatalidades   to rec_total_fatalidades
+               move crua_recuperados         to rec_recuperados
+               move crua_total_recuperados   to rec_total_recuperados
+               PERFORM buscar_populacao
+           END-IF.
+      *
+       buscar_populacao.
+           move zero to rec_populacao.
+           move zero to rec_casos_por_100k.
+
+           IF usar_populacao_sw
+               move rec_country_code to pop_country_code
+               READ arquivo_populacao KEY IS pop_country_code
+                   INVALID KEY set pop_nao_encontrado to true
+               END-READ
+
+               IF pop_ok
+                   move pop_populacao to rec_populacao
+                   IF rec_populacao > 0
+                       compute rec_casos_por_100k rounded =
+                           rec_total_cases * 100000 / rec_populacao
+                   END-IF
+               END-IF
+           END-IF.
       *
        END PROGRAM pandemic_rpt.
